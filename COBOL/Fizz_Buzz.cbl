@@ -1,87 +1,566 @@
-******************************************************************
-  * Author:Srinjoy Bhuiya                                         *
-  * Date:2015, Dec the 12th                                       *
-  * Purpose:FizzBuzz,                                             *
-  *                                                               *
-  ******************************************************************
-   IDENTIFICATION DIVISION.
-  *-*-*-*-*-*-*-*-*-*-*-*-*-
-   PROGRAM-ID. FIZZBUZZ.
-  *-*-*-*-*-*-*-*-*-*-*--
-   ENVIRONMENT DIVISION.
-  *-*-*-*-*-*-*-*-*-*-*--
-   CONFIGURATION SECTION.
-  *----------------------
-   INPUT-OUTPUT SECTION.
-  *----------------------
-   DATA DIVISION.
-  *-*-*-*-*-*-*-*-
-   FILE SECTION.
-  *-------------------------
-   WORKING-STORAGE SECTION.
-  *-------------------------
-   01  WS-DATA.
-       05  WS-COUNTS.
-           10  WS-FIRST        PIC 9(4)    VALUE ZERO.
-           10  WS-LAST         PIC 9(4)    VALUE 20.
-           10  WS-POSN         PIC 9(4).
-       05  WS-RESULTS.
-           10  WS-RS00         PIC 9(4).
-           10  WS-RM05         PIC 9(4).
-               88  WS-ML05                 VALUE ZERO.
-           10  WS-RM03         PIC 9(4).
-               88  WS-ML03                 VALUE ZERO.
-       05  WS-DISPLAY-STRING   PIC X(10).
-       05  WS-DISPLAY-NUM REDEFINES WS-DISPLAY-STRING.
-           10  WS-FIZZBUZZ-PRI PIC X(3).
-           10  WS-FIZZBUZZ-INT PIC Z(3)9.
-           10  WS-FIZZBUZZ-SUI PIC X(3).
-       05  WS-DISPLAY-ALPHA REDEFINES WS-DISPLAY-STRING.
-           10  WS-FIZZBUZZ-STR PIC X(10).
-               88  WS-IS-OTHER             VALUE "*  0000  *".
-               88  WS-IS-FIZZ              VALUE "*  FIZZ  *".
-               88  WS-IS-BUZZ              VALUE "*  BUZZ  *".
-               88  WS-IS-FIZZBUZZ          VALUE "*FIZZBUZZ*".
-
-  *-*-*-*-*-*-*-*-*-*-*
-   PROCEDURE DIVISION.
-  *-*-*-*-*-*-*-*-*-*-*
-   MAIN-PROCEDURE.
-        PERFORM    10000-BEGIN
-        PERFORM    20000-MAIN
-           VARYING WS-POSN FROM WS-FIRST BY 1
-             UNTIL WS-POSN > WS-LAST
-        PERFORM    30000-END
-        .
-        STOP RUN.
-  *
-   10000-BEGIN.
-       DISPLAY "**********"
-       .
-  *
-   20000-MAIN.
-       PERFORM 40000-COMPUTE-FIZZBUZZ
-       DISPLAY WS-DISPLAY-STRING
-       .
-  *
-   30000-END.
-       DISPLAY "**********"
-       .
-  *
-   40000-COMPUTE-FIZZBUZZ.
-       DIVIDE WS-POSN BY 5 GIVING WS-RS00 REMAINDER WS-RM05
-       DIVIDE WS-POSN BY 3 GIVING WS-RS00 REMAINDER WS-RM03
-       EVALUATE TRUE
-           WHEN (WS-ML05 AND WS-ML03)
-               SET WS-IS-FIZZBUZZ  TO TRUE
-           WHEN WS-ML05
-               SET WS-IS-BUZZ      TO TRUE
-           WHEN WS-ML03
-               SET WS-IS-FIZZ      TO TRUE
-           WHEN OTHER
-               SET WS-IS-OTHER     TO TRUE
-               MOVE WS-POSN        TO WS-FIZZBUZZ-INT
-       END-EVALUATE
-       .
-  *
-   END PROGRAM FIZZBUZZ.
\ No newline at end of file
+000010******************************************************************
+000020** Author:Srinjoy Bhuiya                                        *
+000030** Date:2015, Dec the 12th                                      *
+000040** Purpose:FizzBuzz,                                            *
+000050**                                                               *
+000060** Modification History                                         *
+000070** -------------------------------------------------------------*
+000080** 2026-08-09  DPS  Range now comes from the FIRST/LAST         *
+000090**                  positions of the job PARM instead of being  *
+000100**                  hard coded.                                  *
+000110** 2026-08-09  DPS  Results now written to the FBREPT report    *
+000120**                  file as well as SYSOUT.                      *
+000130** 2026-08-09  DPS  Added control totals and a summary footer   *
+000140**                  to reconcile against the expected count.     *
+000150** 2026-08-09  DPS  Divisor/label rules moved out of the         *
+000160**                  EVALUATE into the FBRULES copybook table.    *
+000170** 2026-08-09  DPS  Added checkpoint/restart - last position     *
+000180**                  completed is written to FBCHKOT, and a       *
+000190**                  prior checkpoint is read from FBCHKIN.       *
+000200** 2026-08-09  DPS  RETURN-CODE now set on an I-O failure or a   *
+000210**                  count mismatch instead of defaulting to zero.*
+000220** 2026-08-09  DPS  FIRST/LAST now validated before the main     *
+000230**                  loop runs instead of trusting the PARM.      *
+000240** 2026-08-09  DPS  Added an FBTRANS driven mode as an           *
+000250**                  alternative to stepping FIRST thru LAST.     *
+000260** 2026-08-09  DPS  Added a CSV output format alongside the      *
+000270**                  fixed-width display format.                  *
+000280******************************************************************
+000290  IDENTIFICATION DIVISION.
+000300**-*-*-*-*-*-*-*-*-*-*-*-*-
+000310  PROGRAM-ID. FIZZBUZZ.
+000320  AUTHOR. SRINJOY BHUIYA.
+000330  INSTALLATION. CORPORATE BATCH OPERATIONS.
+000340  DATE-WRITTEN. 12/12/2015.
+000350  DATE-COMPILED.
+000360**-*-*-*-*-*-*-*-*-*-*--
+000370  ENVIRONMENT DIVISION.
+000380**-*-*-*-*-*-*-*-*-*-*--
+000390  CONFIGURATION SECTION.
+000400*----------------------
+000410  INPUT-OUTPUT SECTION.
+000420*----------------------
+000430  FILE-CONTROL.
+000440         SELECT FBREPT-FILE ASSIGN TO FBREPT
+000450             ORGANIZATION IS SEQUENTIAL
+000460             FILE STATUS IS WS-FBREPT-STATUS.
+000470         SELECT OPTIONAL FBCHKIN-FILE ASSIGN TO FBCHKIN
+000480             ORGANIZATION IS SEQUENTIAL
+000490             FILE STATUS IS WS-FBCHKIN-STATUS.
+000500         SELECT FBCHKOT-FILE ASSIGN TO FBCHKOT
+000510             ORGANIZATION IS SEQUENTIAL
+000520             FILE STATUS IS WS-FBCHKOT-STATUS.
+000530         SELECT OPTIONAL FBTRANS-FILE ASSIGN TO FBTRANS
+000540             ORGANIZATION IS SEQUENTIAL
+000550             FILE STATUS IS WS-FBTRANS-STATUS.
+000560  DATA DIVISION.
+000570**-*-*-*-*-*-*-*-
+000580  FILE SECTION.
+000590*-------------------------
+000600  FD  FBREPT-FILE
+000610         RECORDING MODE IS F
+000620         LABEL RECORDS ARE STANDARD
+000630         RECORD CONTAINS 20 CHARACTERS.
+000640  01  FBREPT-RECORD              PIC X(20).
+000650  FD  FBCHKIN-FILE
+000660         RECORDING MODE IS F
+000670         LABEL RECORDS ARE STANDARD
+000680         RECORD CONTAINS 4 CHARACTERS.
+000690  01  FBCHKIN-RECORD             PIC X(04).
+000700  FD  FBCHKOT-FILE
+000710         RECORDING MODE IS F
+000720         LABEL RECORDS ARE STANDARD
+000730         RECORD CONTAINS 4 CHARACTERS.
+000740  01  FBCHKOT-RECORD             PIC X(04).
+000750  FD  FBTRANS-FILE
+000760         RECORDING MODE IS F
+000770         LABEL RECORDS ARE STANDARD
+000780         RECORD CONTAINS 4 CHARACTERS.
+000790  01  FBTRANS-RECORD             PIC X(04).
+000800  WORKING-STORAGE SECTION.
+000810*-------------------------
+000820*---------------------------------------------------------------*
+000830* FBR-RULE-TABLE - DIVISOR/LABEL RULES - SEE COPYBOOK FBRULES    *
+000840*---------------------------------------------------------------*
+000850  COPY FBRULES.
+000860  01  WS-DATA.
+000870         05  WS-COUNTS.
+000880             10  WS-FIRST        PIC 9(4).
+000890             10  WS-LAST         PIC 9(4).
+000900             10  WS-POSN         PIC 9(4).
+000910             10  WS-RESTART-POSN PIC 9(4)   VALUE ZERO.
+000920         05  WS-SWITCHES.
+000930             10  WS-RESTART-SW      PIC X(01)  VALUE "N".
+000940                 88  WS-RESTART-FOUND          VALUE "Y".
+000950             10  WS-RANGE-SW        PIC X(01)  VALUE "Y".
+000960                 88  WS-RANGE-VALID            VALUE "Y".
+000970                 88  WS-RANGE-INVALID          VALUE "N".
+000980             10  WS-RANGE-CMPL-SW   PIC X(01)  VALUE "N".
+000990                 88  WS-RANGE-COMPLETE         VALUE "Y".
+001000             10  WS-MODE-SW         PIC X(01)  VALUE "S".
+001010                 88  WS-MODE-SEQUENTIAL        VALUE "S".
+001020                 88  WS-MODE-TRANSACTION       VALUE "T".
+001030             10  WS-TRANS-EOF-SW    PIC X(01)  VALUE "N".
+001040                 88  WS-TRANS-EOF              VALUE "Y".
+001050             10  WS-FORMAT-SW       PIC X(01)  VALUE "D".
+001060                 88  WS-FORMAT-DISPLAY         VALUE "D".
+001070                 88  WS-FORMAT-CSV             VALUE "C".
+001080             10  WS-FILES-SW        PIC X(01)  VALUE "Y".
+001090                 88  WS-FILES-OK               VALUE "Y".
+001100                 88  WS-FILES-FAILED           VALUE "N".
+001110             10  WS-RULE-OVFL-SW    PIC X(01)  VALUE "N".
+001120                 88  WS-RULE-OVERFLOW          VALUE "Y".
+001130                 88  WS-RULE-NO-OVERFLOW       VALUE "N".
+001140         05  WS-FILE-STATUSES.
+001150             10  WS-FBREPT-STATUS   PIC X(02)  VALUE "00".
+001160             10  WS-FBCHKIN-STATUS  PIC X(02)  VALUE "00".
+001170             10  WS-FBCHKOT-STATUS  PIC X(02)  VALUE "00".
+001180             10  WS-FBTRANS-STATUS  PIC X(02)  VALUE "00".
+001190         05  WS-CHECKPOINT-CTL.
+001200             10  WS-CHECKPOINT-INTVL  PIC 9(2) COMP  VALUE 5.
+001210             10  WS-CHECKPOINT-CTR    PIC 9(2) COMP  VALUE ZERO.
+001220         05  WS-CONTROL-TOTALS.
+001230             10  WS-RECORD-COUNT      PIC 9(8) COMP  VALUE ZERO.
+001240             10  WS-FIZZ-COUNT        PIC 9(8) COMP  VALUE ZERO.
+001250             10  WS-BUZZ-COUNT        PIC 9(8) COMP  VALUE ZERO.
+001260             10  WS-FIZZBUZZ-COUNT    PIC 9(8) COMP  VALUE ZERO.
+001270             10  WS-OTHER-COUNT       PIC 9(8) COMP  VALUE ZERO.
+001280             10  WS-EXPECTED-COUNT    PIC 9(8) COMP  VALUE ZERO.
+001290             10  WS-TRANS-REJECT-CNT  PIC 9(8) COMP  VALUE ZERO.
+001300             10  WS-OVERFLOW-COUNT    PIC 9(8) COMP  VALUE ZERO.
+001310         05  WS-RESULTS.
+001320             10  WS-RULE-QUOT         PIC 9(4).
+001330             10  WS-RULE-REM          PIC 9(4).
+001340             10  WS-RULE-ACCUM        PIC X(8)  VALUE SPACES.
+001350             10  WS-RULE-PTR          PIC 9(2)  COMP.
+001360             10  WS-LABEL-LEN         PIC 9(2)  COMP.
+001370             10  WS-LABEL-PAD         PIC 9(2)  COMP.
+001380             10  WS-CENTERED-LABEL    PIC X(8)  VALUE SPACES.
+001390         05  WS-CLASSIFICATION.
+001400             10  WS-CLASS-LABEL       PIC X(8).
+001410                 88  WS-IS-OTHER                VALUE "OTHER   ".
+001420                 88  WS-IS-FIZZ                 VALUE "FIZZ    ".
+001430                 88  WS-IS-BUZZ                 VALUE "BUZZ    ".
+001440                 88  WS-IS-FIZZBUZZ             VALUE "FIZZBUZZ".
+001450         05  WS-DISPLAY-STRING   PIC X(10).
+001460         05  WS-DISPLAY-NUM REDEFINES WS-DISPLAY-STRING.
+001470             10  WS-FIZZBUZZ-PRI PIC X(3).
+001480             10  WS-FIZZBUZZ-INT PIC Z(3)9.
+001490             10  WS-FIZZBUZZ-SUI PIC X(3).
+001500         05  WS-CSV-LINE         PIC X(20).
+001510  LINKAGE SECTION.
+001520*-------------------------
+001530  01  LK-PARM.
+001540         05  LK-PARM-LEN              PIC S9(4) COMP.
+001550         05  LK-PARM-DATA.
+001560             10  LK-PARM-FIRST        PIC 9(4).
+001570             10  LK-PARM-LAST         PIC 9(4).
+001580             10  LK-PARM-MODE         PIC X(01).
+001590             10  LK-PARM-FORMAT       PIC X(01).
+001600             10  FILLER               PIC X(66).
+001610**-*-*-*-*-*-*-*-*-*-*
+001620  PROCEDURE DIVISION USING LK-PARM.
+001630**-*-*-*-*-*-*-*-*-*-*
+001640*---------------------------------------------------------------*
+001650* MAIN-PROCEDURE -- INIT, DRIVE THE RANGE, WRAP UP              *
+001660*---------------------------------------------------------------*
+001670  MAIN-PROCEDURE.
+001680         PERFORM 10000-BEGIN THRU 10000-BEGIN-EXIT
+001690         IF WS-RANGE-VALID
+001700             IF WS-FILES-OK
+001710                 IF WS-MODE-TRANSACTION
+001720                     PERFORM 20500-PROCESS-TRANSACTIONS
+001730                         THRU 20500-PROCESS-TRANSACTIONS-EXIT
+001740                 ELSE
+001750                     IF NOT WS-RANGE-COMPLETE
+001760                         PERFORM 20000-MAIN THRU 20000-MAIN-EXIT
+001770                             VARYING WS-POSN FROM WS-FIRST BY 1
+001780                               UNTIL WS-POSN > WS-LAST
+001790                     END-IF
+001800                 END-IF
+001810                 PERFORM 30000-END THRU 30000-END-EXIT
+001820             ELSE
+001830                 PERFORM 10350-CLOSE-OPENED-FILES
+001840                     THRU 10350-CLOSE-OPENED-FILES-EXIT
+001850             END-IF
+001860         END-IF
+001870         .
+001880         STOP RUN.
+001890**
+001900*---------------------------------------------------------------*
+001910* 10000-BEGIN -- RECEIVE THE RANGE FROM THE JOB PARM            *
+001920*---------------------------------------------------------------*
+001930  10000-BEGIN.
+001940         DISPLAY "**********"
+001950         PERFORM 10100-RECEIVE-PARM THRU 10100-RECEIVE-PARM-EXIT
+001960         PERFORM 10200-VALIDATE-RANGE
+001970             THRU 10200-VALIDATE-RANGE-EXIT
+001980         IF WS-RANGE-VALID
+001990             PERFORM 10300-OPEN-FILES THRU 10300-OPEN-FILES-EXIT
+002000             IF WS-FILES-OK
+002010                 PERFORM 10400-READ-CHECKPOINT
+002020                     THRU 10400-READ-CHECKPOINT-EXIT
+002030                 IF WS-MODE-SEQUENTIAL
+002040                     IF WS-RANGE-COMPLETE
+002050                         MOVE ZERO TO WS-EXPECTED-COUNT
+002060                     ELSE
+002070                         COMPUTE WS-EXPECTED-COUNT =
+002080                             WS-LAST - WS-FIRST + 1
+002090                     END-IF
+002100                 END-IF
+002110             END-IF
+002120         END-IF
+002130         .
+002140  10000-BEGIN-EXIT.
+002150         EXIT.
+002160**
+002170*---------------------------------------------------------------*
+002180* 10200-VALIDATE-RANGE -- FIRST/LAST MUST BE NUMERIC AND FIRST   *
+002190*     MUST NOT BE GREATER THAN LAST BEFORE THE MAIN LOOP RUNS    *
+002200*---------------------------------------------------------------*
+002210  10200-VALIDATE-RANGE.
+002220         SET WS-RANGE-VALID TO TRUE
+002230         IF WS-MODE-SEQUENTIAL
+002240             IF WS-FIRST NOT NUMERIC OR WS-LAST NOT NUMERIC
+002250                 DISPLAY "FIZZBUZZ0080E FIRST/LAST NOT NUMERIC"
+002260                 SET WS-RANGE-INVALID TO TRUE
+002270                 MOVE 16 TO RETURN-CODE
+002280             ELSE
+002290                 IF WS-FIRST > WS-LAST
+002300                     DISPLAY "FIZZBUZZ0090E FIRST GT LAST"
+002310                     SET WS-RANGE-INVALID TO TRUE
+002320                     MOVE 16 TO RETURN-CODE
+002330                 END-IF
+002340             END-IF
+002350         END-IF
+002360         .
+002370  10200-VALIDATE-RANGE-EXIT.
+002380         EXIT.
+002390**
+002400  10300-OPEN-FILES.
+002410         SET WS-FILES-OK TO TRUE
+002420         OPEN OUTPUT FBREPT-FILE
+002430         IF WS-FBREPT-STATUS NOT = "00"
+002440             DISPLAY "FIZZBUZZ0030E FBREPT OPEN FAILED - STATUS "
+002450                 WS-FBREPT-STATUS
+002460             MOVE 20 TO RETURN-CODE
+002470             SET WS-FILES-FAILED TO TRUE
+002480         END-IF
+002490         IF WS-MODE-SEQUENTIAL
+002500             OPEN OUTPUT FBCHKOT-FILE
+002510             IF WS-FBCHKOT-STATUS NOT = "00"
+002520                 DISPLAY "FIZZBUZZ0040E FBCHKOT OPEN FAILED -"
+002530                     " STATUS " WS-FBCHKOT-STATUS
+002540                 MOVE 20 TO RETURN-CODE
+002550                 SET WS-FILES-FAILED TO TRUE
+002560             END-IF
+002570         END-IF
+002580         IF WS-MODE-TRANSACTION
+002590             OPEN INPUT FBTRANS-FILE
+002600             IF WS-FBTRANS-STATUS NOT = "00"
+002610                 DISPLAY "FIZZBUZZ0100E FBTRANS OPEN FAILED -"
+002620                     WS-FBTRANS-STATUS
+002630                 MOVE 20 TO RETURN-CODE
+002640                 SET WS-FILES-FAILED TO TRUE
+002650             END-IF
+002660         END-IF
+002670         .
+002680  10300-OPEN-FILES-EXIT.
+002690         EXIT.
+002700**
+002710*---------------------------------------------------------------*
+002720* 10350-CLOSE-OPENED-FILES -- ONE OR MORE OPENS FAILED IN        *
+002730*     10300-OPEN-FILES - CLOSE ONLY WHAT DID OPEN SO THE STEP    *
+002740*     CAN STOP CLEANLY WITH RC INTACT INSTEAD OF FALLING INTO    *
+002750*     THE MAIN LOOP                                              *
+002760*---------------------------------------------------------------*
+002770  10350-CLOSE-OPENED-FILES.
+002780         IF WS-FBREPT-STATUS = "00"
+002790             CLOSE FBREPT-FILE
+002800         END-IF
+002810         IF WS-MODE-SEQUENTIAL AND WS-FBCHKOT-STATUS = "00"
+002820             CLOSE FBCHKOT-FILE
+002830         END-IF
+002840         IF WS-MODE-TRANSACTION AND WS-FBTRANS-STATUS = "00"
+002850             CLOSE FBTRANS-FILE
+002860         END-IF
+002870         .
+002880  10350-CLOSE-OPENED-FILES-EXIT.
+002890         EXIT.
+002900**
+002910  10400-READ-CHECKPOINT.
+002920         MOVE "N" TO WS-RESTART-SW
+002930         OPEN INPUT FBCHKIN-FILE
+002940         IF WS-FBCHKIN-STATUS = "00"
+002950             PERFORM 10410-READ-CHECKPOINT-REC
+002960                 THRU 10410-READ-CHECKPOINT-REC-EXIT
+002970                 UNTIL WS-FBCHKIN-STATUS NOT = "00"
+002980             CLOSE FBCHKIN-FILE
+002990         END-IF
+003000         IF WS-RESTART-FOUND AND WS-MODE-SEQUENTIAL
+003010             IF WS-RESTART-POSN NOT < WS-FIRST
+003020                 IF WS-RESTART-POSN NOT < WS-LAST
+003030                     DISPLAY "FIZZBUZZ0110I RESTART - RANGE"
+003040                         " ALREADY COMPLETE AT CHECKPOINT POSN "
+003050                         WS-RESTART-POSN
+003060                     SET WS-RANGE-COMPLETE TO TRUE
+003070                 ELSE
+003080                     DISPLAY "FIZZBUZZ0060I RESTART AFTER"
+003090                         " CHECKPOINT POSN "
+003100                         WS-RESTART-POSN
+003110                     COMPUTE WS-FIRST = WS-RESTART-POSN + 1
+003120                 END-IF
+003130             END-IF
+003140         END-IF
+003150         .
+003160  10400-READ-CHECKPOINT-EXIT.
+003170         EXIT.
+003180**
+003190  10410-READ-CHECKPOINT-REC.
+003200         READ FBCHKIN-FILE
+003210             AT END
+003220                 CONTINUE
+003230             NOT AT END
+003240                 MOVE FBCHKIN-RECORD TO WS-RESTART-POSN
+003250                 MOVE "Y" TO WS-RESTART-SW
+003260         END-READ
+003270         .
+003280  10410-READ-CHECKPOINT-REC-EXIT.
+003290         EXIT.
+003300**
+003310  10100-RECEIVE-PARM.
+003320         IF LK-PARM-LEN > 3
+003330             MOVE LK-PARM-FIRST  TO WS-FIRST
+003340         ELSE
+003350             MOVE ZERO TO WS-FIRST
+003360         END-IF
+003370         IF LK-PARM-LEN > 7
+003380             MOVE LK-PARM-LAST   TO WS-LAST
+003390         ELSE
+003400             MOVE 20   TO WS-LAST
+003410         END-IF
+003420         IF LK-PARM-LEN > 8
+003430             MOVE LK-PARM-MODE   TO WS-MODE-SW
+003440         ELSE
+003450             MOVE "S"            TO WS-MODE-SW
+003460         END-IF
+003470         IF LK-PARM-LEN > 9
+003480             MOVE LK-PARM-FORMAT TO WS-FORMAT-SW
+003490         ELSE
+003500             MOVE "D"            TO WS-FORMAT-SW
+003510         END-IF
+003520         .
+003530  10100-RECEIVE-PARM-EXIT.
+003540         EXIT.
+003550**
+003560  20000-MAIN.
+003570         PERFORM 40000-COMPUTE-FIZZBUZZ
+003580             THRU 40000-COMPUTE-FIZZBUZZ-EXIT
+003590         PERFORM 20100-WRITE-REPORT THRU 20100-WRITE-REPORT-EXIT
+003600         IF WS-MODE-SEQUENTIAL
+003610             PERFORM 20200-CHECKPOINT THRU 20200-CHECKPOINT-EXIT
+003620         END-IF
+003630         PERFORM 40300-TALLY-COUNTS THRU 40300-TALLY-COUNTS-EXIT
+003640         .
+003650  20000-MAIN-EXIT.
+003660         EXIT.
+003670**
+003680*---------------------------------------------------------------*
+003690* 20100-WRITE-REPORT -- WRITE ONE LINE IN THE SELECTED FORMAT    *
+003700*---------------------------------------------------------------*
+003710  20100-WRITE-REPORT.
+003720         IF WS-FORMAT-CSV
+003730             PERFORM 20110-BUILD-CSV-LINE
+003740                 THRU 20110-BUILD-CSV-LINE-EXIT
+003750             DISPLAY WS-CSV-LINE
+003760             WRITE FBREPT-RECORD FROM WS-CSV-LINE
+003770         ELSE
+003780             DISPLAY WS-DISPLAY-STRING
+003790             WRITE FBREPT-RECORD FROM WS-DISPLAY-STRING
+003800         END-IF
+003810         .
+003820  20100-WRITE-REPORT-EXIT.
+003830         EXIT.
+003840**
+003850  20110-BUILD-CSV-LINE.
+003860         MOVE SPACES TO WS-CSV-LINE
+003870         STRING WS-POSN         DELIMITED BY SIZE
+003880                ","             DELIMITED BY SIZE
+003890                WS-CLASS-LABEL  DELIMITED BY SPACE
+003900           INTO WS-CSV-LINE
+003910         .
+003920  20110-BUILD-CSV-LINE-EXIT.
+003930         EXIT.
+003940**
+003950  20200-CHECKPOINT.
+003960         ADD 1 TO WS-CHECKPOINT-CTR
+003970         IF WS-CHECKPOINT-CTR NOT < WS-CHECKPOINT-INTVL
+003980             MOVE WS-POSN TO FBCHKOT-RECORD
+003990             WRITE FBCHKOT-RECORD
+004000             MOVE ZERO TO WS-CHECKPOINT-CTR
+004010         END-IF
+004020         .
+004030  20200-CHECKPOINT-EXIT.
+004040         EXIT.
+004050**
+004060*---------------------------------------------------------------*
+004070* 20500-PROCESS-TRANSACTIONS -- DRIVE FROM FBTRANS INSTEAD OF    *
+004080*     STEPPING FIRST THRU LAST                                   *
+004090*---------------------------------------------------------------*
+004100  20500-PROCESS-TRANSACTIONS.
+004110         PERFORM 20600-READ-TRANSACTION
+004120             THRU 20600-READ-TRANSACTION-EXIT
+004130         PERFORM 20700-PROCESS-ONE-TRANSACTION
+004140             THRU 20700-PROCESS-ONE-TRANSACTION-EXIT
+004150             UNTIL WS-TRANS-EOF
+004160         .
+004170  20500-PROCESS-TRANSACTIONS-EXIT.
+004180         EXIT.
+004190**
+004200  20600-READ-TRANSACTION.
+004210         READ FBTRANS-FILE
+004220             AT END
+004230                 SET WS-TRANS-EOF TO TRUE
+004240             NOT AT END
+004250                 MOVE FBTRANS-RECORD TO WS-POSN
+004260         END-READ
+004270         .
+004280  20600-READ-TRANSACTION-EXIT.
+004290         EXIT.
+004300**
+004310  20700-PROCESS-ONE-TRANSACTION.
+004320         IF WS-POSN NUMERIC
+004330             PERFORM 20000-MAIN THRU 20000-MAIN-EXIT
+004340         ELSE
+004350             DISPLAY "FIZZBUZZ0120E INVALID TRANSACTION RECORD"
+004360                 " SKIPPED - " FBTRANS-RECORD
+004370             ADD 1 TO WS-TRANS-REJECT-CNT
+004380         END-IF
+004390         PERFORM 20600-READ-TRANSACTION
+004400             THRU 20600-READ-TRANSACTION-EXIT
+004410         .
+004420  20700-PROCESS-ONE-TRANSACTION-EXIT.
+004430         EXIT.
+004440**
+004450  30000-END.
+004460         DISPLAY "**********"
+004470         PERFORM 30100-WRITE-SUMMARY THRU 30100-WRITE-SUMMARY-EXIT
+004480         PERFORM 30200-CLOSE-FILES THRU 30200-CLOSE-FILES-EXIT
+004490         .
+004500  30000-END-EXIT.
+004510         EXIT.
+004520**
+004530  30100-WRITE-SUMMARY.
+004540         DISPLAY "FIZZBUZZ SUMMARY"
+004550         DISPLAY "FIZZ      COUNT = " WS-FIZZ-COUNT
+004560         DISPLAY "BUZZ      COUNT = " WS-BUZZ-COUNT
+004570         DISPLAY "FIZZBUZZ  COUNT = " WS-FIZZBUZZ-COUNT
+004580         DISPLAY "OTHER     COUNT = " WS-OTHER-COUNT
+004590         DISPLAY "RECORDS PROCESSED = " WS-RECORD-COUNT
+004600         DISPLAY "RECORDS EXPECTED  = " WS-EXPECTED-COUNT
+004610         IF WS-MODE-SEQUENTIAL
+004620             AND WS-RECORD-COUNT NOT = WS-EXPECTED-COUNT
+004630             DISPLAY "FIZZBUZZ0070W PROCESSED COUNT NOT EQUAL"
+004640                 " EXPECTED"
+004650             MOVE 4 TO RETURN-CODE
+004660         END-IF
+004670         IF WS-MODE-TRANSACTION AND WS-TRANS-REJECT-CNT > ZERO
+004680             DISPLAY "TRANS REJECTED = " WS-TRANS-REJECT-CNT
+004690             MOVE 4 TO RETURN-CODE
+004700         END-IF
+004710         IF WS-OVERFLOW-COUNT > ZERO
+004720             DISPLAY "RULE LABEL OVERFLOWS = " WS-OVERFLOW-COUNT
+004730             MOVE 8 TO RETURN-CODE
+004740         END-IF
+004750         DISPLAY "**********"
+004760         .
+004770  30100-WRITE-SUMMARY-EXIT.
+004780         EXIT.
+004790**
+004800  30200-CLOSE-FILES.
+004810         CLOSE FBREPT-FILE
+004820         IF WS-MODE-SEQUENTIAL
+004830             CLOSE FBCHKOT-FILE
+004840         END-IF
+004850         IF WS-MODE-TRANSACTION
+004860             CLOSE FBTRANS-FILE
+004870         END-IF
+004880         .
+004890  30200-CLOSE-FILES-EXIT.
+004900         EXIT.
+004910**
+004920  40000-COMPUTE-FIZZBUZZ.
+004930         MOVE SPACES TO WS-RULE-ACCUM
+004940         MOVE 1      TO WS-RULE-PTR
+004950         SET WS-RULE-NO-OVERFLOW TO TRUE
+004960         PERFORM 40100-APPLY-RULE THRU 40100-APPLY-RULE-EXIT
+004970             VARYING FBR-RULE-IDX FROM 1 BY 1
+004980               UNTIL FBR-RULE-IDX > FBR-RULE-COUNT
+004990         IF WS-RULE-OVERFLOW
+005000             DISPLAY "FIZZBUZZ0130E LABELS TRUNCATED AT POSN "
+005010                 WS-POSN
+005020             ADD 1 TO WS-OVERFLOW-COUNT
+005030         END-IF
+005040         IF WS-RULE-ACCUM = SPACES
+005050             SET WS-IS-OTHER TO TRUE
+005060             MOVE "*  "   TO WS-FIZZBUZZ-PRI
+005070             MOVE WS-POSN TO WS-FIZZBUZZ-INT
+005080             MOVE "  *"   TO WS-FIZZBUZZ-SUI
+005090         ELSE
+005100             MOVE WS-RULE-ACCUM TO WS-CLASS-LABEL
+005110             PERFORM 40200-BUILD-DISPLAY
+005120                 THRU 40200-BUILD-DISPLAY-EXIT
+005130         END-IF
+005140         .
+005150  40000-COMPUTE-FIZZBUZZ-EXIT.
+005160         EXIT.
+005170**
+005180  40100-APPLY-RULE.
+005190         DIVIDE WS-POSN BY FBR-DIVISOR(FBR-RULE-IDX)
+005200             GIVING WS-RULE-QUOT REMAINDER WS-RULE-REM
+005210         IF WS-RULE-REM = ZERO
+005220             STRING FBR-LABEL(FBR-RULE-IDX) DELIMITED BY SPACE
+005230               INTO WS-RULE-ACCUM
+005240               WITH POINTER WS-RULE-PTR
+005250               ON OVERFLOW
+005260                   SET WS-RULE-OVERFLOW TO TRUE
+005270             END-STRING
+005280         END-IF
+005290         .
+005300  40100-APPLY-RULE-EXIT.
+005310         EXIT.
+005320**
+005330  40200-BUILD-DISPLAY.
+005340         MOVE SPACES TO WS-DISPLAY-STRING
+005350         MOVE SPACES TO WS-CENTERED-LABEL
+005360         MOVE ZERO TO WS-LABEL-LEN
+005370         INSPECT WS-CLASS-LABEL TALLYING WS-LABEL-LEN
+005380             FOR CHARACTERS BEFORE INITIAL SPACE
+005390         COMPUTE WS-LABEL-PAD = (8 - WS-LABEL-LEN) / 2
+005400         MOVE WS-CLASS-LABEL(1:WS-LABEL-LEN)
+005410           TO WS-CENTERED-LABEL(WS-LABEL-PAD + 1:WS-LABEL-LEN)
+005420         STRING "*"               DELIMITED BY SIZE
+005430                WS-CENTERED-LABEL DELIMITED BY SIZE
+005440                "*"               DELIMITED BY SIZE
+005450           INTO WS-DISPLAY-STRING
+005460         .
+005470  40200-BUILD-DISPLAY-EXIT.
+005480         EXIT.
+005490**
+005500  40300-TALLY-COUNTS.
+005510         ADD 1 TO WS-RECORD-COUNT
+005520         EVALUATE TRUE
+005530             WHEN WS-IS-FIZZBUZZ
+005540                 ADD 1 TO WS-FIZZBUZZ-COUNT
+005550             WHEN WS-IS-FIZZ
+005560                 ADD 1 TO WS-FIZZ-COUNT
+005570             WHEN WS-IS-BUZZ
+005580                 ADD 1 TO WS-BUZZ-COUNT
+005590             WHEN OTHER
+005600                 ADD 1 TO WS-OTHER-COUNT
+005610         END-EVALUATE
+005620         .
+005630  40300-TALLY-COUNTS-EXIT.
+005640         EXIT.
+005650**
+005660  END PROGRAM FIZZBUZZ.
