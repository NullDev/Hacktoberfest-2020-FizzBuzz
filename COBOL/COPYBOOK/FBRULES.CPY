@@ -0,0 +1,36 @@
+000010*----------------------------------------------------------------*
+000020* FBRULES -- FIZZBUZZ DIVISOR/LABEL RULE TABLE                  *
+000030*                                                                *
+000040* To add a rule: add a FILLER entry below (4-digit divisor,      *
+000050* followed by an 8-character label, space padded), then          *
+000060* increase the OCCURS and FBR-RULE-COUNT value to match.         *
+000070*                                                                *
+000080* CONSTRAINT: when a position satisfies more than one rule,      *
+000090* the matching labels are concatenated with no separator into    *
+000100* WS-RULE-ACCUM/WS-CLASS-LABEL in Fizz_Buzz.cbl, each PIC X(8) - *
+000110* big enough for today's FIZZ+BUZZ = FIZZBUZZ (8 bytes). A rule  *
+000120* whose label can combine with the others at one position past  *
+000130* 8 total bytes requires widening WS-RULE-ACCUM/WS-CLASS-LABEL/  *
+000140* WS-DISPLAY-STRING/WS-CSV-LINE together in Fizz_Buzz.cbl -      *
+000150* 40100-APPLY-RULE detects the overflow and logs FIZZBUZZ0130E,  *
+000160* it does not auto-widen the fields for you.                     *
+000170*                                                                *
+000180* CONSTRAINT: the control-totals summary (req002) is tallied by  *
+000190* 40300-TALLY-COUNTS against a fixed set of 88-levels on         *
+000200* WS-CLASS-LABEL (WS-IS-FIZZ/WS-IS-BUZZ/WS-IS-FIZZBUZZ/          *
+000210* WS-IS-OTHER) in Fizz_Buzz.cbl, not off this table. A new rule  *
+000220* added here drives the FBREPT/CSV output correctly on its own,  *
+000230* but any record it classifies falls into WS-IS-OTHER in the     *
+000240* summary unless 40300-TALLY-COUNTS also gets a WHEN clause      *
+000250* (and, for a brand-new class, a counter in WS-CONTROL-TOTALS)   *
+000260* added for it by hand.                                          *
+000270*----------------------------------------------------------------*
+000280  01  FBR-RULE-TABLE-DATA.
+000290         05  FILLER              PIC X(12) VALUE "0003FIZZ    ".
+000300         05  FILLER              PIC X(12) VALUE "0005BUZZ    ".
+000310  01  FBR-RULE-TABLE REDEFINES FBR-RULE-TABLE-DATA.
+000320         05  FBR-RULE-ENTRY OCCURS 2 TIMES
+000330                 INDEXED BY FBR-RULE-IDX.
+000340             10  FBR-DIVISOR     PIC 9(4).
+000350             10  FBR-LABEL       PIC X(8).
+000360  77  FBR-RULE-COUNT          PIC 9(2) VALUE 2.
