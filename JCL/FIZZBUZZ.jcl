@@ -0,0 +1,60 @@
+//FIZZBUZ  JOB (ACCTNO),'FIZZBUZZ NIGHTLY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* FIZZBUZZ - NIGHTLY BATCH FIZZBUZZ CLASSIFICATION RUN           *
+//*                                                                *
+//* EXECSTEP PARM layout (10 bytes, all positions required):       *
+//*   1-4   FIRST position of the range (MODE=S only)              *
+//*   5-8   LAST  position of the range (MODE=S only)               *
+//*   9     MODE   S = sequential FIRST..LAST, T = FBTRANS driven   *
+//*   10    FORMAT D = fixed display format, C = CSV format         *
+//*                                                                *
+//* FBCHKIN/FBCHKOT are GDG relative generations of the same       *
+//* checkpoint base - FBCHKIN reads the current generation (0)     *
+//* written by the prior run, FBCHKOT catalogs the next            *
+//* generation (+1) for the run after this one.                    *
+//*--------------------------------------------------------------*
+//COMPILE  EXEC PGM=IGYCRCTL,REGION=0M,
+//             PARM='LIB,APOST,NODYNAM'
+//STEPLIB  DD DSN=SYS1.COMPILER.LOADLIB,DISP=SHR
+//SYSLIB   DD DSN=PROD.COBOL.COPYLIB,DISP=SHR
+//         DD DSN=PROD.COBOL.SOURCE,DISP=SHR
+//SYSIN    DD DSN=PROD.COBOL.SOURCE(FIZZBUZZ),DISP=SHR
+//SYSLIN   DD DSN=&&OBJSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(5,5))
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT4   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT5   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT6   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT7   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LKED     EXEC PGM=IEWL,REGION=0M,COND=(4,LT,COMPILE),
+//             PARM='LIST,XREF'
+//SYSLIN   DD DSN=&&OBJSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=PROD.COBOL.LOADLIB(FIZZBUZZ),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//EXECSTEP EXEC PGM=FIZZBUZZ,COND=(4,LT,LKED),
+//             PARM='00000025SD'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//FBREPT   DD DSN=PROD.FIZZBUZZ.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//FBCHKIN  DD DSN=PROD.FIZZBUZZ.CHECKPOINT(0),DISP=SHR
+//FBCHKOT  DD DSN=PROD.FIZZBUZZ.CHECKPOINT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=4,BLKSIZE=0)
+//FBTRANS  DD DUMMY
+//SYSOUT   DD SYSOUT=*
+//*
+//PRTSTEP  EXEC PGM=IEBGENER,COND=(16,LT,EXECSTEP)
+//SYSUT1   DD DSN=PROD.FIZZBUZZ.REPORT,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
